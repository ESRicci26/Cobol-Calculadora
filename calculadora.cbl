@@ -2,6 +2,10 @@
       * Author: Edilson Salvador Ricci
       * Date: 06/09/2025
       * Purpose: Recapitulando aprendizados da linguagem
+      * Modification History:
+      *   08/08/2026 - Lote, log de auditoria, parenteses, operacoes
+      *                cientificas, relatorio diario, ID de operador,
+      *                checkpoint de lote e exportacao para o GL.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -12,7 +16,71 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CHECKPOINT-TMP-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-TMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-TMP-STATUS.
+
+           SELECT GL-EXPORT-FILE ASSIGN TO DYNAMIC WS-GL-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           05  BR-PRIMEIRO-NUMERO-X    PIC X(15).
+           05  BR-OPERADOR             PIC X(01).
+           05  BR-SEGUNDO-NUMERO-X     PIC X(15).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-DATA                PIC X(10).
+           05  LOG-HORA                PIC X(08).
+           05  LOG-OPERADOR-ID         PIC X(10).
+           05  LOG-TIPO-CALCULO        PIC X(01).
+           05  LOG-OPERANDO1           PIC S9(10)V9(2).
+           05  LOG-OPERADOR-CHAR       PIC X(04).
+           05  LOG-OPERANDO2           PIC S9(10)V9(2).
+           05  LOG-RESULTADO           PIC S9(15)V9(2).
+           05  LOG-ERRO-FLAG           PIC X(01).
+           05  LOG-ERRO-TIPO           PIC X(16).
+           05  LOG-EXPRESSAO-TXT       PIC X(50).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-ULTIMO-REGISTRO      PIC 9(06).
+           05  CP-ARQUIVO-ORIGEM       PIC X(40).
+
+       FD  CHECKPOINT-TMP-FILE.
+       01  CHECKPOINT-TMP-RECORD.
+           05  CP-TMP-ULTIMO-REGISTRO  PIC 9(06).
+           05  CP-TMP-ARQUIVO-ORIGEM   PIC X(40).
+
+       FD  GL-EXPORT-FILE.
+       01  GL-EXPORT-RECORD.
+           05  GL-DATA                 PIC X(10).
+           05  GL-OPERADOR-ID          PIC X(10).
+           05  GL-TIPO-OPERACAO        PIC X(10).
+           05  GL-OPERANDO1            PIC -(10)9.99.
+           05  GL-OPERANDO2            PIC -(10)9.99.
+           05  GL-RESULTADO            PIC -(15)9.99.
+
        WORKING-STORAGE SECTION.
 
        01  WS-MENU-OPCAO           PIC X(1).
@@ -27,13 +95,17 @@
        01  WS-CHAR                 PIC X(1).
        01  WS-NUMERO-STR           PIC X(15).
        01  WS-ERRO-FLAG            PIC X(1) VALUE 'N'.
+       01  WS-ERRO-TIPO            PIC X(16) VALUE SPACES.
        01  WS-CONTADOR             PIC 9(2).
        01  WS-TEMP-NUM             PIC S9(10)V9(2).
        01  WS-PRECEDENCIA-FLAG     PIC X(1).
+       01  WS-ENTRADA-VALIDA       PIC X(1).
+       01  WS-ENTRADA-NUM          PIC X(14).
+       01  WS-TEST-NUMVAL          PIC S9(4).
 
-       01  WS-DISPLAY-NUM1         PIC -ZZZ,ZZZ,ZZ9.99.
-       01  WS-DISPLAY-NUM2         PIC -ZZZ,ZZZ,ZZ9.99.
-       01  WS-DISPLAY-RESULT       PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-NUM1         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-NUM2         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-RESULT       PIC -ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
 
        01  WS-PILHA-NUMEROS.
            05  WS-PILHA-NUM        PIC S9(10)V9(2) OCCURS 20 TIMES.
@@ -43,9 +115,73 @@
            05  WS-PILHA-OP         PIC X(1) OCCURS 20 TIMES.
            05  WS-PILHA-OP-TOP     PIC 9(2) VALUE 0.
 
+      * Operador cientifico (^, sqrt, MOD, %)
+       01  WS-OPERADOR-CIENTIFICO  PIC X(4).
+
+      * Identificacao do operador (rastreabilidade)
+       01  WS-OPERADOR-ID          PIC X(10).
+
+      * Registro de auditoria / relatorio
+       01  WS-TIPO-CALCULO-ATUAL   PIC X(1).
+       01  WS-OPERADOR-LOG         PIC X(4).
+       01  WS-EXPRESSAO-LOG        PIC X(50).
+       01  WS-DATA-HORA-SISTEMA    PIC X(21).
+       01  WS-DATA-FORMATADA       PIC X(10).
+       01  WS-HORA-FORMATADA       PIC X(08).
+
+       01  WS-BATCH-FILENAME       PIC X(40).
+       01  WS-LOG-FILENAME         PIC X(40)
+           VALUE 'log_calculadora.txt'.
+       01  WS-CHECKPOINT-FILENAME  PIC X(40)
+           VALUE 'checkpoint_lote.dat'.
+       01  WS-CHECKPOINT-TMP-FILENAME PIC X(44)
+           VALUE 'checkpoint_lote.dat.tmp'.
+       01  WS-GL-EXPORT-FILENAME   PIC X(40) VALUE 'export_ledger.txt'.
+
+       01  WS-BATCH-STATUS         PIC X(2).
+       01  WS-LOG-STATUS           PIC X(2).
+       01  WS-CHECKPOINT-STATUS    PIC X(2).
+       01  WS-CHECKPOINT-TMP-STATUS PIC X(2).
+       01  WS-GL-STATUS            PIC X(2).
+
+       01  WS-BATCH-EOF            PIC X(1).
+       01  WS-LOG-EOF              PIC X(1).
+       01  WS-REGISTRO-ATUAL       PIC 9(6) VALUE 0.
+       01  WS-ULTIMO-CHECKPOINT    PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVALO PIC 9(3) VALUE 10.
+       01  WS-RESPOSTA-CHECKPOINT  PIC X(1).
+
+      * Totais do relatorio diario
+       01  WS-CONT-SOMA            PIC 9(6) VALUE 0.
+       01  WS-CONT-SUBTRACAO       PIC 9(6) VALUE 0.
+       01  WS-CONT-MULTIPLICACAO   PIC 9(6) VALUE 0.
+       01  WS-CONT-DIVISAO         PIC 9(6) VALUE 0.
+       01  WS-CONT-DIV-ZERO        PIC 9(6) VALUE 0.
+       01  WS-CONT-EXPR-INVALIDA   PIC 9(6) VALUE 0.
+       01  WS-CONT-OUTROS-ERROS    PIC 9(6) VALUE 0.
+       01  WS-CONT-CIENTIFICA      PIC 9(6) VALUE 0.
+       01  WS-CONT-EXPRESSAO       PIC 9(6) VALUE 0.
+       01  WS-CONT-OUTRAS-OPERACOES PIC 9(6) VALUE 0.
+       01  WS-TOTAL-GERAL          PIC S9(15)V9(2) VALUE 0.
+       01  WS-DISPLAY-TOTAL-GERAL  PIC -ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM EXIBIR-CABECALHO
+           PERFORM CAPTURAR-OPERADOR-ID
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               OPEN OUTPUT LOG-FILE
+               CLOSE LOG-FILE
+               OPEN EXTEND LOG-FILE
+           END-IF
+           OPEN EXTEND GL-EXPORT-FILE
+           IF WS-GL-STATUS NOT = '00'
+               OPEN OUTPUT GL-EXPORT-FILE
+               CLOSE GL-EXPORT-FILE
+               OPEN EXTEND GL-EXPORT-FILE
+           END-IF
+
            PERFORM UNTIL WS-CONTINUAR = 'N' OR WS-CONTINUAR = 'n'
                PERFORM EXIBIR-MENU
                PERFORM PROCESSAR-OPCAO
@@ -55,6 +191,9 @@
                    ACCEPT WS-CONTINUAR
                END-IF
            END-PERFORM
+
+           CLOSE LOG-FILE
+           CLOSE GL-EXPORT-FILE
            DISPLAY 'Calculadora encerrada. Obrigado!'
            STOP RUN.
 
@@ -64,10 +203,18 @@
            DISPLAY '========================================='
            DISPLAY ' '.
 
+       CAPTURAR-OPERADOR-ID.
+           DISPLAY 'Identificacao do operador: ' WITH NO ADVANCING
+           ACCEPT WS-OPERADOR-ID
+           DISPLAY ' '.
+
        EXIBIR-MENU.
            DISPLAY '1 - Operacao Simples (+ - * /)'
            DISPLAY '2 - Expressao Matematica'
-           DISPLAY '3 - Sair'
+           DISPLAY '3 - Operacao Cientifica (^, sqrt, MOD, %)'
+           DISPLAY '4 - Processamento em Lote'
+           DISPLAY '5 - Relatorio Diario'
+           DISPLAY '6 - Sair'
            DISPLAY ' '
            DISPLAY 'Escolha uma opcao: ' WITH NO ADVANCING
            ACCEPT WS-MENU-OPCAO.
@@ -79,20 +226,34 @@
                WHEN '2'
                    PERFORM AVALIAR-EXPRESSAO-COMPLETA
                WHEN '3'
+                   PERFORM OPERACAO-CIENTIFICA
+               WHEN '4'
+                   PERFORM PROCESSAMENTO-LOTE
+               WHEN '5'
+                   PERFORM RELATORIO-DIARIO
+               WHEN '6'
                    MOVE 'N' TO WS-CONTINUAR
                WHEN OTHER
                    DISPLAY 'Opcao invalida! Tente novamente.'
            END-EVALUATE.
 
        OPERACAO-SIMPLES.
-           DISPLAY 'Digite o primeiro numero: ' WITH NO ADVANCING
-           ACCEPT WS-PRIMEIRO-NUMERO
-
-           DISPLAY 'Digite o operador (+, -, *, /): ' WITH NO ADVANCING
-           ACCEPT WS-OPERADOR
+           PERFORM LER-PRIMEIRO-NUMERO-VALIDADO
+
+           MOVE 'N' TO WS-ENTRADA-VALIDA
+           PERFORM UNTIL WS-ENTRADA-VALIDA = 'S'
+               DISPLAY 'Digite o operador (+, -, *, /): '
+                   WITH NO ADVANCING
+               ACCEPT WS-OPERADOR
+               IF WS-OPERADOR = '+' OR WS-OPERADOR = '-' OR
+                  WS-OPERADOR = '*' OR WS-OPERADOR = '/'
+                   MOVE 'S' TO WS-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY 'Operador invalido. Use +, -, * ou /.'
+               END-IF
+           END-PERFORM
 
-           DISPLAY 'Digite o segundo numero: ' WITH NO ADVANCING
-           ACCEPT WS-SEGUNDO-NUMERO
+           PERFORM LER-SEGUNDO-NUMERO-VALIDADO
 
            PERFORM CALCULAR-RESULTADO
 
@@ -101,12 +262,20 @@
                MOVE WS-SEGUNDO-NUMERO TO WS-DISPLAY-NUM2
                MOVE WS-RESULTADO TO WS-DISPLAY-RESULT
                DISPLAY ' '
-               DISPLAY 'Calculo: ' WS-DISPLAY-NUM1 ' ' WS-OPERADOR
+               DISPLAY 'Calculo [' FUNCTION TRIM(WS-OPERADOR-ID)
+                       ']: ' WS-DISPLAY-NUM1 ' ' WS-OPERADOR
                        ' ' WS-DISPLAY-NUM2 ' = ' WS-DISPLAY-RESULT
-           END-IF.
+           END-IF
+
+           MOVE 'S' TO WS-TIPO-CALCULO-ATUAL
+           MOVE WS-OPERADOR TO WS-OPERADOR-LOG
+           MOVE SPACES TO WS-EXPRESSAO-LOG
+           PERFORM REGISTRAR-RESULTADO.
 
        CALCULAR-RESULTADO.
            MOVE 'N' TO WS-ERRO-FLAG
+           MOVE SPACES TO WS-ERRO-TIPO
+           MOVE 0 TO WS-RESULTADO
 
            EVALUATE WS-OPERADOR
                WHEN '+'
@@ -122,6 +291,7 @@
                    IF WS-SEGUNDO-NUMERO = 0
                        DISPLAY 'ERRO: Nao e possivel dividir por zero!'
                        MOVE 'S' TO WS-ERRO-FLAG
+                       MOVE 'DIV_ZERO' TO WS-ERRO-TIPO
                    ELSE
                        DIVIDE WS-PRIMEIRO-NUMERO BY WS-SEGUNDO-NUMERO
                            GIVING WS-RESULTADO
@@ -129,24 +299,169 @@
                WHEN OTHER
                    DISPLAY 'ERRO: Operador invalido!'
                    MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'OPERADOR_INV' TO WS-ERRO-TIPO
+           END-EVALUATE.
+
+       LER-PRIMEIRO-NUMERO-VALIDADO.
+           MOVE 'N' TO WS-ENTRADA-VALIDA
+           PERFORM UNTIL WS-ENTRADA-VALIDA = 'S'
+               DISPLAY 'Digite o primeiro numero: ' WITH NO ADVANCING
+               ACCEPT WS-ENTRADA-NUM
+               MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM)
+                   TO WS-TEST-NUMVAL
+               IF WS-TEST-NUMVAL = 0
+                   MOVE FUNCTION NUMVAL(WS-ENTRADA-NUM)
+                       TO WS-PRIMEIRO-NUMERO
+                   MOVE 'S' TO WS-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY 'Valor invalido. Digite um numero.'
+               END-IF
+           END-PERFORM.
+
+       LER-SEGUNDO-NUMERO-VALIDADO.
+           MOVE 'N' TO WS-ENTRADA-VALIDA
+           PERFORM UNTIL WS-ENTRADA-VALIDA = 'S'
+               DISPLAY 'Digite o segundo numero: ' WITH NO ADVANCING
+               ACCEPT WS-ENTRADA-NUM
+               MOVE FUNCTION TEST-NUMVAL(WS-ENTRADA-NUM)
+                   TO WS-TEST-NUMVAL
+               IF WS-TEST-NUMVAL = 0
+                   MOVE FUNCTION NUMVAL(WS-ENTRADA-NUM)
+                       TO WS-SEGUNDO-NUMERO
+                   MOVE 'S' TO WS-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY 'Valor invalido. Digite um numero.'
+               END-IF
+           END-PERFORM.
+
+       OPERACAO-CIENTIFICA.
+           PERFORM LER-PRIMEIRO-NUMERO-VALIDADO
+
+           MOVE 'N' TO WS-ENTRADA-VALIDA
+           PERFORM UNTIL WS-ENTRADA-VALIDA = 'S'
+               DISPLAY 'Digite a operacao (^, sqrt, MOD, %): '
+                   WITH NO ADVANCING
+               ACCEPT WS-OPERADOR-CIENTIFICO
+               MOVE FUNCTION UPPER-CASE(WS-OPERADOR-CIENTIFICO)
+                   TO WS-OPERADOR-CIENTIFICO
+               IF WS-OPERADOR-CIENTIFICO = '^' OR
+                  FUNCTION TRIM(WS-OPERADOR-CIENTIFICO) = 'SQRT' OR
+                  FUNCTION TRIM(WS-OPERADOR-CIENTIFICO) = 'MOD' OR
+                  WS-OPERADOR-CIENTIFICO = '%'
+                   MOVE 'S' TO WS-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY 'Operacao invalida. Use ^, sqrt, MOD ou %.'
+               END-IF
+           END-PERFORM
+
+           IF FUNCTION TRIM(WS-OPERADOR-CIENTIFICO) = 'SQRT'
+               MOVE 0 TO WS-SEGUNDO-NUMERO
+           ELSE
+               PERFORM LER-SEGUNDO-NUMERO-VALIDADO
+           END-IF
+
+           PERFORM CALCULAR-RESULTADO-CIENTIFICO
+
+           IF WS-ERRO-FLAG = 'N'
+               MOVE WS-PRIMEIRO-NUMERO TO WS-DISPLAY-NUM1
+               MOVE WS-SEGUNDO-NUMERO TO WS-DISPLAY-NUM2
+               MOVE WS-RESULTADO TO WS-DISPLAY-RESULT
+               DISPLAY ' '
+               DISPLAY 'Calculo [' FUNCTION TRIM(WS-OPERADOR-ID)
+                       ']: ' WS-DISPLAY-NUM1 ' '
+                       FUNCTION TRIM(WS-OPERADOR-CIENTIFICO) ' '
+                       WS-DISPLAY-NUM2 ' = ' WS-DISPLAY-RESULT
+           END-IF
+
+           MOVE 'C' TO WS-TIPO-CALCULO-ATUAL
+           MOVE WS-OPERADOR-CIENTIFICO TO WS-OPERADOR-LOG
+           MOVE SPACES TO WS-EXPRESSAO-LOG
+           PERFORM REGISTRAR-RESULTADO.
+
+       CALCULAR-RESULTADO-CIENTIFICO.
+           MOVE 'N' TO WS-ERRO-FLAG
+           MOVE SPACES TO WS-ERRO-TIPO
+           MOVE 0 TO WS-RESULTADO
+
+           EVALUATE FUNCTION TRIM(WS-OPERADOR-CIENTIFICO)
+               WHEN '^'
+                   COMPUTE WS-RESULTADO =
+                           WS-PRIMEIRO-NUMERO ** WS-SEGUNDO-NUMERO
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO: Resultado fora da faixa '
+                                   'permitida!'
+                           MOVE 'S' TO WS-ERRO-FLAG
+                           MOVE 'OVERFLOW' TO WS-ERRO-TIPO
+                           MOVE 0 TO WS-RESULTADO
+                   END-COMPUTE
+               WHEN 'SQRT'
+                   IF WS-PRIMEIRO-NUMERO < 0
+                       DISPLAY 'ERRO: Raiz de numero negativo!'
+                       MOVE 'S' TO WS-ERRO-FLAG
+                       MOVE 'OPERADOR_INV' TO WS-ERRO-TIPO
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                           FUNCTION SQRT(WS-PRIMEIRO-NUMERO)
+                   END-IF
+               WHEN 'MOD'
+                   IF WS-SEGUNDO-NUMERO = 0
+                       DISPLAY 'ERRO: Impossivel calcular MOD por zero!'
+                       MOVE 'S' TO WS-ERRO-FLAG
+                       MOVE 'DIV_ZERO' TO WS-ERRO-TIPO
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                           FUNCTION MOD(WS-PRIMEIRO-NUMERO,
+                                        WS-SEGUNDO-NUMERO)
+                           ON SIZE ERROR
+                               DISPLAY 'ERRO: Resultado fora da faixa '
+                                       'permitida!'
+                               MOVE 'S' TO WS-ERRO-FLAG
+                               MOVE 'OVERFLOW' TO WS-ERRO-TIPO
+                               MOVE 0 TO WS-RESULTADO
+                       END-COMPUTE
+                   END-IF
+               WHEN '%'
+                   COMPUTE WS-RESULTADO =
+                       (WS-PRIMEIRO-NUMERO * WS-SEGUNDO-NUMERO) / 100
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO: Resultado fora da faixa '
+                                   'permitida!'
+                           MOVE 'S' TO WS-ERRO-FLAG
+                           MOVE 'OVERFLOW' TO WS-ERRO-TIPO
+                           MOVE 0 TO WS-RESULTADO
+                   END-COMPUTE
+               WHEN OTHER
+                   DISPLAY 'ERRO: Operacao cientifica invalida!'
+                   MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'OPERADOR_INV' TO WS-ERRO-TIPO
            END-EVALUATE.
 
        AVALIAR-EXPRESSAO-COMPLETA.
-           DISPLAY 'Digite a expressao (ex: 2+3*4-1): '
+           DISPLAY 'Digite a expressao (ex: (2+3)*4-1): '
            ACCEPT WS-EXPRESSAO
 
            PERFORM PROCESSAR-EXPRESSAO
 
            IF WS-ERRO-FLAG = 'N'
                MOVE WS-RESULTADO TO WS-DISPLAY-RESULT
-               DISPLAY 'Resultado: ' WS-DISPLAY-RESULT
-           END-IF.
+               DISPLAY 'Resultado [' FUNCTION TRIM(WS-OPERADOR-ID)
+                       ']: ' WS-DISPLAY-RESULT
+           END-IF
+
+           MOVE 'E' TO WS-TIPO-CALCULO-ATUAL
+           MOVE SPACES TO WS-OPERADOR-LOG
+           MOVE WS-EXPRESSAO TO WS-EXPRESSAO-LOG
+           MOVE 0 TO WS-PRIMEIRO-NUMERO
+           MOVE 0 TO WS-SEGUNDO-NUMERO
+           PERFORM REGISTRAR-RESULTADO.
 
        PROCESSAR-EXPRESSAO.
            MOVE 'N' TO WS-ERRO-FLAG
+           MOVE SPACES TO WS-ERRO-TIPO
            MOVE 0 TO WS-PILHA-NUM-TOP
            MOVE 0 TO WS-PILHA-OP-TOP
            MOVE 0 TO WS-RESULTADO
+           MOVE 0 TO WS-TAMANHO
 
            INSPECT WS-EXPRESSAO TALLYING WS-TAMANHO FOR CHARACTERS
            MOVE 1 TO WS-POSICAO
@@ -161,11 +476,22 @@
                       WS-CHAR = '*' OR WS-CHAR = '/'
                        PERFORM PROCESSAR-OPERADOR
                    ELSE
-                       IF WS-CHAR NOT = ' '
-                           DISPLAY 'ERRO: Caractere invalido: ' WS-CHAR
-                           MOVE 'S' TO WS-ERRO-FLAG
+                       IF WS-CHAR = '('
+                           PERFORM PROCESSAR-ABRE-PARENTESE
                        ELSE
-                           ADD 1 TO WS-POSICAO
+                           IF WS-CHAR = ')'
+                               PERFORM PROCESSAR-FECHA-PARENTESE
+                           ELSE
+                               IF WS-CHAR NOT = ' '
+                                   DISPLAY 'ERRO: Caractere invalido: '
+                                           WS-CHAR
+                                   MOVE 'S' TO WS-ERRO-FLAG
+                                   MOVE 'EXPR_INVALIDA' TO WS-ERRO-TIPO
+                                   MOVE 0 TO WS-RESULTADO
+                               ELSE
+                                   ADD 1 TO WS-POSICAO
+                               END-IF
+                           END-IF
                        END-IF
                    END-IF
                END-IF
@@ -199,11 +525,52 @@
            PERFORM VERIFICAR-PRECEDENCIA-PROCESSAR
 
            IF WS-ERRO-FLAG = 'N'
+               IF WS-PILHA-OP-TOP >= 20
+                   DISPLAY 'ERRO: Expressao muito longa!'
+                   MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'EXPR_MUITO_LONGA' TO WS-ERRO-TIPO
+                   MOVE 0 TO WS-RESULTADO
+               ELSE
+                   ADD 1 TO WS-PILHA-OP-TOP
+                   MOVE WS-CHAR TO WS-PILHA-OP(WS-PILHA-OP-TOP)
+                   ADD 1 TO WS-POSICAO
+               END-IF
+           END-IF.
+
+       PROCESSAR-ABRE-PARENTESE.
+           IF WS-PILHA-OP-TOP >= 20
+               DISPLAY 'ERRO: Expressao muito longa!'
+               MOVE 'S' TO WS-ERRO-FLAG
+               MOVE 'EXPR_MUITO_LONGA' TO WS-ERRO-TIPO
+               MOVE 0 TO WS-RESULTADO
+           ELSE
                ADD 1 TO WS-PILHA-OP-TOP
-               MOVE WS-CHAR TO WS-PILHA-OP(WS-PILHA-OP-TOP)
+               MOVE '(' TO WS-PILHA-OP(WS-PILHA-OP-TOP)
                ADD 1 TO WS-POSICAO
            END-IF.
 
+       PROCESSAR-FECHA-PARENTESE.
+           PERFORM UNTIL WS-PILHA-OP-TOP = 0 OR WS-ERRO-FLAG = 'S'
+               IF WS-PILHA-OP(WS-PILHA-OP-TOP) = '('
+                   EXIT PERFORM
+               ELSE
+                   PERFORM APLICAR-OPERACAO-TOPO
+               END-IF
+           END-PERFORM
+
+           IF WS-ERRO-FLAG = 'N'
+               IF WS-PILHA-OP-TOP > 0 AND
+                  WS-PILHA-OP(WS-PILHA-OP-TOP) = '('
+                   SUBTRACT 1 FROM WS-PILHA-OP-TOP
+                   ADD 1 TO WS-POSICAO
+               ELSE
+                   DISPLAY 'ERRO: Parenteses desbalanceados!'
+                   MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'EXPR_INVALIDA' TO WS-ERRO-TIPO
+                   MOVE 0 TO WS-RESULTADO
+               END-IF
+           END-IF.
+
        VERIFICAR-PRECEDENCIA-PROCESSAR.
            PERFORM UNTIL WS-PILHA-OP-TOP = 0 OR WS-ERRO-FLAG = 'S'
                PERFORM TEM-PRECEDENCIA
@@ -217,20 +584,31 @@
        TEM-PRECEDENCIA.
            MOVE 'N' TO WS-PRECEDENCIA-FLAG
 
-           IF WS-PILHA-OP(WS-PILHA-OP-TOP) = '*' OR
-              WS-PILHA-OP(WS-PILHA-OP-TOP) = '/'
-               MOVE 'S' TO WS-PRECEDENCIA-FLAG
+           IF WS-PILHA-OP(WS-PILHA-OP-TOP) = '('
+               CONTINUE
            ELSE
-               IF (WS-PILHA-OP(WS-PILHA-OP-TOP) = '+' OR
-                   WS-PILHA-OP(WS-PILHA-OP-TOP) = '-') AND
-                  (WS-CHAR = '+' OR WS-CHAR = '-')
+               IF WS-PILHA-OP(WS-PILHA-OP-TOP) = '*' OR
+                  WS-PILHA-OP(WS-PILHA-OP-TOP) = '/'
                    MOVE 'S' TO WS-PRECEDENCIA-FLAG
+               ELSE
+                   IF (WS-PILHA-OP(WS-PILHA-OP-TOP) = '+' OR
+                       WS-PILHA-OP(WS-PILHA-OP-TOP) = '-') AND
+                      (WS-CHAR = '+' OR WS-CHAR = '-')
+                       MOVE 'S' TO WS-PRECEDENCIA-FLAG
+                   END-IF
                END-IF
            END-IF.
 
        EMPILHAR-NUMERO.
-           ADD 1 TO WS-PILHA-NUM-TOP
-           MOVE WS-TEMP-NUM TO WS-PILHA-NUM(WS-PILHA-NUM-TOP).
+           IF WS-PILHA-NUM-TOP >= 20
+               DISPLAY 'ERRO: Expressao muito longa!'
+               MOVE 'S' TO WS-ERRO-FLAG
+               MOVE 'EXPR_MUITO_LONGA' TO WS-ERRO-TIPO
+               MOVE 0 TO WS-RESULTADO
+           ELSE
+               ADD 1 TO WS-PILHA-NUM-TOP
+               MOVE WS-TEMP-NUM TO WS-PILHA-NUM(WS-PILHA-NUM-TOP)
+           END-IF.
 
        DESEMPILHAR-NUMERO.
            IF WS-PILHA-NUM-TOP > 0
@@ -239,6 +617,8 @@
            ELSE
                DISPLAY 'ERRO: Pilha de numeros vazia!'
                MOVE 'S' TO WS-ERRO-FLAG
+               MOVE 'EXPR_INVALIDA' TO WS-ERRO-TIPO
+               MOVE 0 TO WS-RESULTADO
            END-IF.
 
        APLICAR-OPERACAO-TOPO.
@@ -258,6 +638,8 @@
            ELSE
                DISPLAY 'ERRO: Expressao invalida!'
                MOVE 'S' TO WS-ERRO-FLAG
+               MOVE 'EXPR_INVALIDA' TO WS-ERRO-TIPO
+               MOVE 0 TO WS-RESULTADO
            END-IF.
 
        PROCESSAR-OPERADORES-RESTANTES.
@@ -271,5 +653,302 @@
                ELSE
                    DISPLAY 'ERRO: Expressao mal formada!'
                    MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'EXPR_INVALIDA' TO WS-ERRO-TIPO
+                   MOVE 0 TO WS-RESULTADO
+               END-IF
+           END-IF.
+
+       PROCESSAMENTO-LOTE.
+           DISPLAY 'Arquivo de entrada do lote: ' WITH NO ADVANCING
+           ACCEPT WS-BATCH-FILENAME
+
+           MOVE 0 TO WS-ULTIMO-CHECKPOINT
+           PERFORM VERIFICAR-CHECKPOINT-EXISTENTE
+
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS NOT = '00'
+               DISPLAY 'ERRO: Nao foi possivel abrir o arquivo!'
+           ELSE
+               MOVE 'N' TO WS-BATCH-EOF
+               MOVE 0 TO WS-REGISTRO-ATUAL
+
+               PERFORM WS-ULTIMO-CHECKPOINT TIMES
+                   READ BATCH-FILE
+                       AT END MOVE 'S' TO WS-BATCH-EOF
+                   END-READ
+               END-PERFORM
+               MOVE WS-ULTIMO-CHECKPOINT TO WS-REGISTRO-ATUAL
+
+               PERFORM UNTIL WS-BATCH-EOF = 'S'
+                   READ BATCH-FILE
+                       AT END
+                           MOVE 'S' TO WS-BATCH-EOF
+                       NOT AT END
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                           PERFORM PROCESSAR-REGISTRO-LOTE
+                           IF FUNCTION MOD(WS-REGISTRO-ATUAL,
+                              WS-CHECKPOINT-INTERVALO) = 0
+                               PERFORM GRAVAR-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE BATCH-FILE
+               MOVE 0 TO WS-REGISTRO-ATUAL
+               PERFORM GRAVAR-CHECKPOINT
+               DISPLAY ' '
+               DISPLAY 'Processamento em lote concluido.'
+           END-IF.
+
+       VERIFICAR-CHECKPOINT-EXISTENTE.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CP-ULTIMO-REGISTRO > 0 AND
+                          CP-ARQUIVO-ORIGEM = WS-BATCH-FILENAME
+                           DISPLAY 'Checkpoint encontrado no registro '
+                                   CP-ULTIMO-REGISTRO
+                           DISPLAY 'Retomar do checkpoint? (S/N): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-RESPOSTA-CHECKPOINT
+                           IF WS-RESPOSTA-CHECKPOINT = 'S' OR
+                              WS-RESPOSTA-CHECKPOINT = 's'
+                               MOVE CP-ULTIMO-REGISTRO
+                                   TO WS-ULTIMO-CHECKPOINT
+                           END-IF
+                       END-IF
+                       IF CP-ULTIMO-REGISTRO > 0 AND
+                          CP-ARQUIVO-ORIGEM NOT = WS-BATCH-FILENAME
+                           DISPLAY 'Checkpoint de outro lote; '
+                                   'ignorado.'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESSAR-REGISTRO-LOTE.
+           MOVE 'N' TO WS-ERRO-FLAG
+           MOVE SPACES TO WS-ERRO-TIPO
+           MOVE 0 TO WS-RESULTADO
+           MOVE 0 TO WS-PRIMEIRO-NUMERO
+           MOVE 0 TO WS-SEGUNDO-NUMERO
+           MOVE BR-OPERADOR TO WS-OPERADOR
+
+           MOVE FUNCTION TEST-NUMVAL(
+               FUNCTION TRIM(BR-PRIMEIRO-NUMERO-X)) TO WS-TEST-NUMVAL
+           IF WS-TEST-NUMVAL NOT = 0
+               MOVE 'S' TO WS-ERRO-FLAG
+               MOVE 'DADO_INVALIDO' TO WS-ERRO-TIPO
+           ELSE
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(BR-PRIMEIRO-NUMERO-X))
+                   TO WS-PRIMEIRO-NUMERO
+               MOVE FUNCTION TEST-NUMVAL(
+                   FUNCTION TRIM(BR-SEGUNDO-NUMERO-X)) TO WS-TEST-NUMVAL
+               IF WS-TEST-NUMVAL NOT = 0
+                   MOVE 'S' TO WS-ERRO-FLAG
+                   MOVE 'DADO_INVALIDO' TO WS-ERRO-TIPO
+               ELSE
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(BR-SEGUNDO-NUMERO-X))
+                       TO WS-SEGUNDO-NUMERO
                END-IF
+           END-IF
+
+           IF WS-ERRO-FLAG = 'N'
+               PERFORM CALCULAR-RESULTADO
+           END-IF
+
+           IF WS-ERRO-FLAG = 'N'
+               MOVE WS-PRIMEIRO-NUMERO TO WS-DISPLAY-NUM1
+               MOVE WS-SEGUNDO-NUMERO TO WS-DISPLAY-NUM2
+               MOVE WS-RESULTADO TO WS-DISPLAY-RESULT
+               DISPLAY 'Lote #' WS-REGISTRO-ATUAL
+                       ' [' FUNCTION TRIM(WS-OPERADOR-ID) ']: '
+                       WS-DISPLAY-NUM1 ' ' WS-OPERADOR ' '
+                       WS-DISPLAY-NUM2 ' = ' WS-DISPLAY-RESULT
+           ELSE
+               DISPLAY 'Lote #' WS-REGISTRO-ATUAL
+                       ' [' FUNCTION TRIM(WS-OPERADOR-ID)
+                       ']: erro no registro.'
+           END-IF
+
+           MOVE 'S' TO WS-TIPO-CALCULO-ATUAL
+           MOVE WS-OPERADOR TO WS-OPERADOR-LOG
+           MOVE SPACES TO WS-EXPRESSAO-LOG
+           PERFORM REGISTRAR-RESULTADO.
+
+       GRAVAR-CHECKPOINT.
+           MOVE WS-REGISTRO-ATUAL TO CP-TMP-ULTIMO-REGISTRO
+           MOVE WS-BATCH-FILENAME TO CP-TMP-ARQUIVO-ORIGEM
+           OPEN OUTPUT CHECKPOINT-TMP-FILE
+           IF WS-CHECKPOINT-TMP-STATUS NOT = '00'
+               DISPLAY 'ERRO: Nao foi possivel gravar o checkpoint!'
+           ELSE
+               WRITE CHECKPOINT-TMP-RECORD
+               IF WS-CHECKPOINT-TMP-STATUS NOT = '00'
+                   DISPLAY 'ERRO: Nao foi possivel gravar o checkpoint!'
+                   CLOSE CHECKPOINT-TMP-FILE
+               ELSE
+                   CLOSE CHECKPOINT-TMP-FILE
+                   IF WS-CHECKPOINT-TMP-STATUS NOT = '00'
+                       DISPLAY 'ERRO: Nao foi possivel gravar o '
+                               'checkpoint!'
+                   ELSE
+                       CALL 'CBL_RENAME_FILE' USING
+                           WS-CHECKPOINT-TMP-FILENAME
+                           WS-CHECKPOINT-FILENAME
+                       IF RETURN-CODE NOT = 0
+                           DISPLAY 'ERRO: Nao foi possivel gravar o '
+                                   'checkpoint!'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       RELATORIO-DIARIO.
+           MOVE 0 TO WS-CONT-SOMA
+           MOVE 0 TO WS-CONT-SUBTRACAO
+           MOVE 0 TO WS-CONT-MULTIPLICACAO
+           MOVE 0 TO WS-CONT-DIVISAO
+           MOVE 0 TO WS-CONT-DIV-ZERO
+           MOVE 0 TO WS-CONT-EXPR-INVALIDA
+           MOVE 0 TO WS-CONT-OUTROS-ERROS
+           MOVE 0 TO WS-CONT-CIENTIFICA
+           MOVE 0 TO WS-CONT-EXPRESSAO
+           MOVE 0 TO WS-CONT-OUTRAS-OPERACOES
+           MOVE 0 TO WS-TOTAL-GERAL
+
+           CLOSE LOG-FILE
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'Nenhum registro de auditoria encontrado ainda.'
+           ELSE
+               MOVE 'N' TO WS-LOG-EOF
+               PERFORM UNTIL WS-LOG-EOF = 'S'
+                   READ LOG-FILE
+                       AT END
+                           MOVE 'S' TO WS-LOG-EOF
+                       NOT AT END
+                           PERFORM ACUMULAR-TOTAIS-RELATORIO
+                   END-READ
+               END-PERFORM
+               CLOSE LOG-FILE
+
+               MOVE WS-TOTAL-GERAL TO WS-DISPLAY-TOTAL-GERAL
+               DISPLAY ' '
+               DISPLAY '=========== RELATORIO DIARIO ============'
+               DISPLAY 'Somas realizadas .........: ' WS-CONT-SOMA
+               DISPLAY 'Subtracoes realizadas ....: ' WS-CONT-SUBTRACAO
+               DISPLAY 'Multiplicacoes realizadas : '
+                       WS-CONT-MULTIPLICACAO
+               DISPLAY 'Divisoes realizadas ......: ' WS-CONT-DIVISAO
+               DISPLAY 'Operacoes cientificas ....: '
+                       WS-CONT-CIENTIFICA
+               DISPLAY 'Expressoes avaliadas .....: ' WS-CONT-EXPRESSAO
+               DISPLAY 'Outras operacoes .........: '
+                       WS-CONT-OUTRAS-OPERACOES
+               DISPLAY 'Erros de divisao por zero : ' WS-CONT-DIV-ZERO
+               DISPLAY 'Expressoes invalidas .....: '
+                       WS-CONT-EXPR-INVALIDA
+               DISPLAY 'Outros erros .............: '
+                       WS-CONT-OUTROS-ERROS
+               DISPLAY 'Total geral dos resultados: '
+                       WS-DISPLAY-TOTAL-GERAL
+               DISPLAY '=========================================='
+           END-IF
+
+           OPEN EXTEND LOG-FILE.
+
+       ACUMULAR-TOTAIS-RELATORIO.
+           IF LOG-ERRO-FLAG = 'S'
+               EVALUATE LOG-ERRO-TIPO
+                   WHEN 'DIV_ZERO'
+                       ADD 1 TO WS-CONT-DIV-ZERO
+                   WHEN 'EXPR_INVALIDA'
+                       ADD 1 TO WS-CONT-EXPR-INVALIDA
+                   WHEN 'EXPR_MUITO_LONGA'
+                       ADD 1 TO WS-CONT-EXPR-INVALIDA
+                   WHEN OTHER
+                       ADD 1 TO WS-CONT-OUTROS-ERROS
+               END-EVALUATE
+           ELSE
+               ADD LOG-RESULTADO TO WS-TOTAL-GERAL
+               EVALUATE TRUE
+                   WHEN LOG-TIPO-CALCULO = 'C'
+                       ADD 1 TO WS-CONT-CIENTIFICA
+                   WHEN LOG-TIPO-CALCULO = 'E'
+                       ADD 1 TO WS-CONT-EXPRESSAO
+                   WHEN LOG-OPERADOR-CHAR = '+'
+                       ADD 1 TO WS-CONT-SOMA
+                   WHEN LOG-OPERADOR-CHAR = '-'
+                       ADD 1 TO WS-CONT-SUBTRACAO
+                   WHEN LOG-OPERADOR-CHAR = '*'
+                       ADD 1 TO WS-CONT-MULTIPLICACAO
+                   WHEN LOG-OPERADOR-CHAR = '/'
+                       ADD 1 TO WS-CONT-DIVISAO
+                   WHEN OTHER
+                       ADD 1 TO WS-CONT-OUTRAS-OPERACOES
+               END-EVALUATE
+           END-IF.
+
+       OBTER-DATA-HORA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           STRING WS-DATA-HORA-SISTEMA(1:4) '-'
+                  WS-DATA-HORA-SISTEMA(5:2) '-'
+                  WS-DATA-HORA-SISTEMA(7:2)
+                  DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+           STRING WS-DATA-HORA-SISTEMA(9:2) ':'
+                  WS-DATA-HORA-SISTEMA(11:2) ':'
+                  WS-DATA-HORA-SISTEMA(13:2)
+                  DELIMITED BY SIZE INTO WS-HORA-FORMATADA.
+
+       REGISTRAR-RESULTADO.
+           PERFORM OBTER-DATA-HORA
+           PERFORM REGISTRAR-LOG
+           IF WS-ERRO-FLAG = 'N'
+               PERFORM REGISTRAR-EXPORTACAO-GL
+           END-IF.
+
+       REGISTRAR-LOG.
+           MOVE WS-DATA-FORMATADA TO LOG-DATA
+           MOVE WS-HORA-FORMATADA TO LOG-HORA
+           MOVE WS-OPERADOR-ID TO LOG-OPERADOR-ID
+           MOVE WS-TIPO-CALCULO-ATUAL TO LOG-TIPO-CALCULO
+           MOVE WS-PRIMEIRO-NUMERO TO LOG-OPERANDO1
+           MOVE WS-OPERADOR-LOG TO LOG-OPERADOR-CHAR
+           MOVE WS-SEGUNDO-NUMERO TO LOG-OPERANDO2
+           MOVE WS-RESULTADO TO LOG-RESULTADO
+           MOVE WS-ERRO-FLAG TO LOG-ERRO-FLAG
+           MOVE WS-ERRO-TIPO TO LOG-ERRO-TIPO
+           MOVE WS-EXPRESSAO-LOG TO LOG-EXPRESSAO-TXT
+           WRITE LOG-RECORD
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'ERRO: Nao foi possivel gravar o log de '
+                       'auditoria!'
+           END-IF.
+
+       REGISTRAR-EXPORTACAO-GL.
+           MOVE WS-DATA-FORMATADA TO GL-DATA
+           MOVE WS-OPERADOR-ID TO GL-OPERADOR-ID
+           EVALUATE WS-TIPO-CALCULO-ATUAL
+               WHEN 'S'
+                   MOVE 'SIMPLES' TO GL-TIPO-OPERACAO
+               WHEN 'E'
+                   MOVE 'EXPRESSAO' TO GL-TIPO-OPERACAO
+               WHEN 'C'
+                   MOVE 'CIENTIFICA' TO GL-TIPO-OPERACAO
+               WHEN OTHER
+                   MOVE SPACES TO GL-TIPO-OPERACAO
+           END-EVALUATE
+           MOVE WS-PRIMEIRO-NUMERO TO GL-OPERANDO1
+           MOVE WS-SEGUNDO-NUMERO TO GL-OPERANDO2
+           MOVE WS-RESULTADO TO GL-RESULTADO
+           WRITE GL-EXPORT-RECORD
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'ERRO: Nao foi possivel gravar a exportacao '
+                       'para o GL!'
            END-IF.
